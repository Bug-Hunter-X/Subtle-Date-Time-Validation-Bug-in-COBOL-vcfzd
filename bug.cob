@@ -1,24 +1,509 @@
-01  WS-AREA. 
-    05  WS-DATE PIC 9(8). 
-    05  WS-TIME PIC 9(6). 
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter date (YYYYMMDD): ".
-    ACCEPT WS-DATE.
-    DISPLAY "Enter time (HHMMSS): ".
-    ACCEPT WS-TIME.
-
-    IF WS-DATE > 20231231 THEN
-        DISPLAY "Invalid date" 
-        GO TO end-program.
-    END-IF.
-
-    IF WS-TIME > 235959 THEN
-        DISPLAY "Invalid time"
-        GO TO end-program.
-    END-IF.
-
-    DISPLAY "Date: " WS-DATE
-    DISPLAY "Time: " WS-TIME
-
-end-program. STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEVAL.
+       AUTHOR. DATA-ENTRY-SUPPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT MASTER-FILE ASSIGN TO "MASTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT MASTER-SORT-WORK ASSIGN TO "MSORTWK".
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           COPY DTCOPY REPLACING ==PREFIX-DATE== BY ==TRANS-DATE==
+                                  ==PREFIX-TIME== BY ==TRANS-TIME==.
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-REASON-CODE             PIC X(12).
+           COPY DTCOPY REPLACING ==PREFIX-DATE== BY ==REJ-DATE==
+                                  ==PREFIX-TIME== BY ==REJ-TIME==.
+
+      *> MASTOUT is a LINE SEQUENTIAL file (this build's ISAM handler is
+      *> disabled) whose record leads with the date+time key. Arrival
+      *> order from TRANS-FILE is not key order, so
+      *> 4200-SORT-MASTER-FILE re-sorts the whole file into ascending
+      *> key order at the end of every run that writes to it -- that
+      *> re-sort, not the record layout alone, is what lets
+      *> reconciliation jobs merge-walk MASTOUT by key instead of
+      *> scanning it.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           COPY DTCOPY REPLACING ==PREFIX-DATE== BY ==MASTER-KEY-DATE==
+                          ==PREFIX-TIME== BY ==MASTER-KEY-TIME==.
+
+       SD  MASTER-SORT-WORK.
+       01  SORT-MASTER-RECORD.
+           COPY DTCOPY REPLACING ==PREFIX-DATE== BY ==SRT-MSTR-DATE==
+                          ==PREFIX-TIME== BY ==SRT-MSTR-TIME==.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORDS-READ           PIC 9(8).
+           05  CKPT-COUNT-PROCESSED        PIC 9(8).
+           05  CKPT-COUNT-ACCEPTED         PIC 9(8).
+           05  CKPT-COUNT-REJECT-DATE      PIC 9(8).
+           05  CKPT-COUNT-REJECT-TIME      PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           COPY DTCOPY REPLACING ==PREFIX-DATE== BY ==WS-DATE==
+                                  ==PREFIX-TIME== BY ==WS-TIME==.
+       01  WS-AREA-BREAKDOWN REDEFINES WS-AREA.
+           05  WS-DATE-YYYY            PIC 9(4).
+           05  WS-DATE-MM              PIC 9(2).
+           05  WS-DATE-DD              PIC 9(2).
+           05  WS-TIME-HH              PIC 9(2).
+           05  WS-TIME-MM              PIC 9(2).
+           05  WS-TIME-SS              PIC 9(2).
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE            PIC 9(8).
+           05  WS-CURR-TIME            PIC 9(6).
+           05  FILLER                  PIC X(9).
+
+       01  WS-MAX-DATE-PARM            PIC X(8).
+       01  WS-MAX-DATE                 PIC 9(8).
+       01  WS-MIN-DATE                 PIC 9(8) VALUE 19000101.
+
+       01  WS-DATE-REASON-CODE         PIC X(12) VALUE SPACES.
+       01  WS-TIME-REASON-CODE         PIC X(12) VALUE SPACES.
+
+       01  WS-TRANS-STATUS              PIC X(2) VALUE "00".
+       01  WS-REJECT-STATUS             PIC X(2) VALUE "00".
+       01  WS-MASTER-STATUS             PIC X(2) VALUE "00".
+       01  WS-FILE-ERROR-NAME           PIC X(16) VALUE SPACES.
+       01  WS-FILE-ERROR-STATUS         PIC X(2) VALUE SPACES.
+
+       01  WS-RUN-MODE                 PIC X(6) VALUE SPACES.
+
+       01  WS-EOF-SW                   PIC X VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+
+       01  WS-DATE-VALID-SW            PIC X VALUE "Y".
+           88  WS-DATE-IS-VALID        VALUE "Y".
+           88  WS-DATE-IS-INVALID      VALUE "N".
+
+       01  WS-TIME-VALID-SW            PIC X VALUE "Y".
+           88  WS-TIME-IS-VALID        VALUE "Y".
+           88  WS-TIME-IS-INVALID      VALUE "N".
+
+       01  WS-DAYS-IN-MONTH-VALUES.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 28.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+       01  WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-VALUES.
+           05  WS-DAYS-IN-MONTH        PIC 9(2) OCCURS 12 TIMES.
+
+       01  WS-MAX-DAYS                 PIC 9(2).
+
+       01  WS-CKPT-STATUS               PIC X(2) VALUE "00".
+      *> Checkpoint after every record, not every Nth one. MASTOUT and
+      *> REJOUT are plain sequential files with no way to rewind a
+      *> partially-written batch on restart, so the checkpoint position
+      *> has to track the last record actually written, or a restart
+      *> after an abend between checkpoints re-writes already-persisted
+      *> master/reject rows under the same key.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(4) VALUE 1.
+       01  WS-RECORDS-READ              PIC 9(8) VALUE 0.
+       01  WS-SKIP-COUNT                PIC 9(8) VALUE 0.
+       01  WS-COUNT-PROCESSED           PIC 9(8) VALUE 0.
+       01  WS-COUNT-ACCEPTED            PIC 9(8) VALUE 0.
+       01  WS-COUNT-REJECT-DATE         PIC 9(8) VALUE 0.
+       01  WS-COUNT-REJECT-TIME         PIC 9(8) VALUE 0.
+
+       01  WS-ELAPSE-AREA-1.
+           COPY DTCOPY REPLACING ==PREFIX-DATE== BY ==WS-ELAPSE-DATE-1==
+                          ==PREFIX-TIME== BY ==WS-ELAPSE-TIME-1==.
+       01  WS-ELAPSE-AREA-1-BREAKDOWN REDEFINES WS-ELAPSE-AREA-1.
+           05  FILLER                  PIC 9(8).
+           05  WS-ELAPSE-TIME-1-HH     PIC 9(2).
+           05  WS-ELAPSE-TIME-1-MM     PIC 9(2).
+           05  FILLER                  PIC 9(2).
+
+       01  WS-ELAPSE-AREA-2.
+           COPY DTCOPY REPLACING ==PREFIX-DATE== BY ==WS-ELAPSE-DATE-2==
+                          ==PREFIX-TIME== BY ==WS-ELAPSE-TIME-2==.
+       01  WS-ELAPSE-AREA-2-BREAKDOWN REDEFINES WS-ELAPSE-AREA-2.
+           05  FILLER                  PIC 9(8).
+           05  WS-ELAPSE-TIME-2-HH     PIC 9(2).
+           05  WS-ELAPSE-TIME-2-MM     PIC 9(2).
+           05  FILLER                  PIC 9(2).
+
+       01  WS-ELAPSED-MINUTES          PIC S9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-GET-MAX-DATE.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "DATEVAL-MODE".
+
+           IF WS-RUN-MODE = "BATCH"
+               PERFORM 3000-BATCH-ENTRY
+           ELSE IF WS-RUN-MODE = "ELAPSE"
+               PERFORM 6000-ELAPSED-ENTRY
+           ELSE
+               PERFORM 2000-ONLINE-ENTRY
+           END-IF.
+
+           GO TO END-PROGRAM.
+
+       END-PROGRAM.
+           STOP RUN.
+
+       1000-GET-MAX-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CURR-DATE TO WS-MAX-DATE.
+           ACCEPT WS-MAX-DATE-PARM FROM ENVIRONMENT "DATEVAL-MAX-DATE".
+           IF WS-MAX-DATE-PARM IS NUMERIC
+              AND WS-MAX-DATE-PARM NOT = ZEROS
+               MOVE WS-MAX-DATE-PARM TO WS-MAX-DATE
+           END-IF.
+
+       2000-ONLINE-ENTRY.
+      *> An operator can run online mode more than once a day, and
+      *> 3000-BATCH-ENTRY may already have populated REJOUT/MASTOUT
+      *> that same morning, so this cannot blindly OPEN OUTPUT the way
+      *> a true one-shot run could -- that would truncate everything
+      *> written before it. Probe with OPEN EXTEND first and fall back
+      *> to OPEN OUTPUT only when the file does not exist yet (status
+      *> 35), the same extend-or-create choice 3000-BATCH-ENTRY makes
+      *> off the checkpoint.
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJECT-STATUS = "35"
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           MOVE "REJECT-FILE" TO WS-FILE-ERROR-NAME.
+           MOVE WS-REJECT-STATUS TO WS-FILE-ERROR-STATUS.
+           PERFORM 9000-CHECK-FILE-STATUS.
+
+           OPEN EXTEND MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT MASTER-FILE
+           END-IF.
+           MOVE "MASTER-FILE" TO WS-FILE-ERROR-NAME.
+           MOVE WS-MASTER-STATUS TO WS-FILE-ERROR-STATUS.
+           PERFORM 9000-CHECK-FILE-STATUS.
+
+           DISPLAY "Enter date (YYYYMMDD): ".
+           ACCEPT WS-DATE.
+           DISPLAY "Enter time (HHMMSS): ".
+           ACCEPT WS-TIME.
+
+           PERFORM 5000-VALIDATE-DATE.
+           PERFORM 5100-VALIDATE-TIME.
+
+           IF WS-DATE-IS-INVALID
+               DISPLAY "Invalid date"
+               PERFORM 4000-WRITE-REJECT
+           ELSE IF WS-TIME-IS-INVALID
+               DISPLAY "Invalid time"
+               PERFORM 4000-WRITE-REJECT
+           ELSE
+               DISPLAY "Date: " WS-DATE
+               DISPLAY "Time: " WS-TIME
+               PERFORM 4100-WRITE-MASTER
+           END-IF.
+
+           CLOSE REJECT-FILE.
+           CLOSE MASTER-FILE.
+           PERFORM 4200-SORT-MASTER-FILE.
+
+       3000-BATCH-ENTRY.
+           PERFORM 3050-READ-CHECKPOINT.
+
+      *> WS-SKIP-COUNT only tells us whether THIS job has a checkpoint
+      *> pending -- it says nothing about whether an online entry (see
+      *> 2000-ONLINE-ENTRY) already wrote to REJOUT/MASTOUT earlier the
+      *> same day. Probe with OPEN EXTEND the same way 2000-ONLINE-ENTRY
+      *> does, and only fall back to OPEN OUTPUT when the file does not
+      *> exist yet (status 35), so a fresh run never truncates rows a
+      *> prior online entry already persisted.
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJECT-STATUS = "35"
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           MOVE "REJECT-FILE" TO WS-FILE-ERROR-NAME.
+           MOVE WS-REJECT-STATUS TO WS-FILE-ERROR-STATUS.
+           PERFORM 9000-CHECK-FILE-STATUS.
+
+           OPEN EXTEND MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT MASTER-FILE
+           END-IF.
+           MOVE "MASTER-FILE" TO WS-FILE-ERROR-NAME.
+           MOVE WS-MASTER-STATUS TO WS-FILE-ERROR-STATUS.
+           PERFORM 9000-CHECK-FILE-STATUS.
+
+           OPEN INPUT TRANS-FILE.
+           MOVE "TRANS-FILE" TO WS-FILE-ERROR-NAME.
+           MOVE WS-TRANS-STATUS TO WS-FILE-ERROR-STATUS.
+           PERFORM 9000-CHECK-FILE-STATUS.
+           MOVE "N" TO WS-EOF-SW.
+           MOVE 0 TO WS-RECORDS-READ.
+           PERFORM UNTIL WS-EOF
+               READ TRANS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RECORDS-READ > WS-SKIP-COUNT
+                           MOVE TRANS-DATE TO WS-DATE
+                           MOVE TRANS-TIME TO WS-TIME
+                           PERFORM 3100-BATCH-VALIDATE-ONE
+                           PERFORM 3200-CHECKPOINT-IF-DUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TRANS-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE MASTER-FILE.
+           PERFORM 4200-SORT-MASTER-FILE.
+
+           PERFORM 3300-CLEAR-CHECKPOINT.
+           PERFORM 3900-DISPLAY-SUMMARY.
+
+       3050-READ-CHECKPOINT.
+      *> Cumulative counts carry forward from the checkpoint so the
+      *> end-of-run summary reconciles against the whole feed even
+      *> after a restart, not just the records picked up this run.
+           MOVE 0 TO WS-SKIP-COUNT.
+           MOVE 0 TO WS-COUNT-PROCESSED.
+           MOVE 0 TO WS-COUNT-ACCEPTED.
+           MOVE 0 TO WS-COUNT-REJECT-DATE.
+           MOVE 0 TO WS-COUNT-REJECT-TIME.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-SKIP-COUNT
+                   NOT AT END
+                       MOVE CKPT-RECORDS-READ TO WS-SKIP-COUNT
+                       MOVE CKPT-COUNT-PROCESSED TO WS-COUNT-PROCESSED
+                       MOVE CKPT-COUNT-ACCEPTED TO WS-COUNT-ACCEPTED
+                       MOVE CKPT-COUNT-REJECT-DATE
+                           TO WS-COUNT-REJECT-DATE
+                       MOVE CKPT-COUNT-REJECT-TIME
+                           TO WS-COUNT-REJECT-TIME
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+      *> Status 35 ("file not found") genuinely means first run --
+      *> WS-SKIP-COUNT stays zero. Anything else is a real I/O problem
+      *> reading an existing checkpoint and must not be treated the
+      *> same as "no checkpoint," or 3000-BATCH-ENTRY would OPEN OUTPUT
+      *> and truncate rows an earlier, aborted run already persisted.
+               IF WS-CKPT-STATUS NOT = "35"
+                   MOVE "CHECKPOINT-FILE" TO WS-FILE-ERROR-NAME
+                   MOVE WS-CKPT-STATUS TO WS-FILE-ERROR-STATUS
+                   PERFORM 9000-CHECK-FILE-STATUS
+               END-IF
+           END-IF.
+
+       3200-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 3250-WRITE-CHECKPOINT
+           END-IF.
+
+       3250-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE "CHECKPOINT-FILE" TO WS-FILE-ERROR-NAME.
+           MOVE WS-CKPT-STATUS TO WS-FILE-ERROR-STATUS.
+           PERFORM 9000-CHECK-FILE-STATUS.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ.
+           MOVE WS-COUNT-PROCESSED TO CKPT-COUNT-PROCESSED.
+           MOVE WS-COUNT-ACCEPTED TO CKPT-COUNT-ACCEPTED.
+           MOVE WS-COUNT-REJECT-DATE TO CKPT-COUNT-REJECT-DATE.
+           MOVE WS-COUNT-REJECT-TIME TO CKPT-COUNT-REJECT-TIME.
+           WRITE CHECKPOINT-RECORD.
+           MOVE WS-CKPT-STATUS TO WS-FILE-ERROR-STATUS.
+           PERFORM 9000-CHECK-FILE-STATUS.
+           CLOSE CHECKPOINT-FILE.
+
+       3300-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE "CHECKPOINT-FILE" TO WS-FILE-ERROR-NAME.
+           MOVE WS-CKPT-STATUS TO WS-FILE-ERROR-STATUS.
+           PERFORM 9000-CHECK-FILE-STATUS.
+           MOVE 0 TO CKPT-RECORDS-READ.
+           MOVE 0 TO CKPT-COUNT-PROCESSED.
+           MOVE 0 TO CKPT-COUNT-ACCEPTED.
+           MOVE 0 TO CKPT-COUNT-REJECT-DATE.
+           MOVE 0 TO CKPT-COUNT-REJECT-TIME.
+           WRITE CHECKPOINT-RECORD.
+           MOVE WS-CKPT-STATUS TO WS-FILE-ERROR-STATUS.
+           PERFORM 9000-CHECK-FILE-STATUS.
+           CLOSE CHECKPOINT-FILE.
+
+       3100-BATCH-VALIDATE-ONE.
+           ADD 1 TO WS-COUNT-PROCESSED.
+           PERFORM 5000-VALIDATE-DATE.
+           PERFORM 5100-VALIDATE-TIME.
+
+           IF WS-DATE-IS-INVALID
+               DISPLAY "Invalid date: " WS-DATE
+               ADD 1 TO WS-COUNT-REJECT-DATE
+               PERFORM 4000-WRITE-REJECT
+           ELSE IF WS-TIME-IS-INVALID
+               DISPLAY "Invalid time: " WS-TIME
+               ADD 1 TO WS-COUNT-REJECT-TIME
+               PERFORM 4000-WRITE-REJECT
+           ELSE
+               DISPLAY "Date: " WS-DATE
+               DISPLAY "Time: " WS-TIME
+               ADD 1 TO WS-COUNT-ACCEPTED
+               PERFORM 4100-WRITE-MASTER
+           END-IF.
+
+      *> Counts are cumulative for the whole job (carried forward across
+      *> a checkpoint restart by 3050-READ-CHECKPOINT), so they
+      *> reconcile against the upstream feed's total even when this run
+      *> only picked up where a prior, aborted run left off.
+       3900-DISPLAY-SUMMARY.
+           DISPLAY "===== DATEVAL BATCH SUMMARY =====".
+           DISPLAY "Records skipped (prior run): " WS-SKIP-COUNT.
+           DISPLAY "Records processed (job total): " WS-COUNT-PROCESSED.
+           DISPLAY "Accepted:                    " WS-COUNT-ACCEPTED.
+           DISPLAY "Rejected - bad date:         " WS-COUNT-REJECT-DATE.
+           DISPLAY "Rejected - bad time:         " WS-COUNT-REJECT-TIME.
+           DISPLAY "==================================".
+
+       4000-WRITE-REJECT.
+      *> 5000-VALIDATE-DATE and 5100-VALIDATE-TIME are always both
+      *> performed before the reject branch is chosen, so a record that
+      *> fails both checks has both reason codes sitting in storage --
+      *> pick the one that matches the branch the caller actually took
+      *> (date wins, since 2000/3100 only reach here on
+      *> WS-TIME-IS-INVALID when the date itself was valid).
+           IF WS-DATE-IS-INVALID
+               MOVE WS-DATE-REASON-CODE TO REJ-REASON-CODE
+           ELSE
+               MOVE WS-TIME-REASON-CODE TO REJ-REASON-CODE
+           END-IF.
+           MOVE WS-DATE TO REJ-DATE.
+           MOVE WS-TIME TO REJ-TIME.
+           WRITE REJECT-RECORD.
+
+       4100-WRITE-MASTER.
+           MOVE WS-DATE TO MASTER-KEY-DATE.
+           MOVE WS-TIME TO MASTER-KEY-TIME.
+           WRITE MASTER-RECORD.
+
+      *> Re-sorts MASTOUT into ascending date+time key order. Must run
+      *> only after MASTER-FILE is closed -- SORT opens/closes it.
+       4200-SORT-MASTER-FILE.
+           SORT MASTER-SORT-WORK
+               ON ASCENDING KEY SRT-MSTR-DATE SRT-MSTR-TIME
+               USING MASTER-FILE
+               GIVING MASTER-FILE.
+
+       5000-VALIDATE-DATE.
+           SET WS-DATE-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-DATE-REASON-CODE.
+
+           IF WS-DATE > WS-MAX-DATE OR WS-DATE < WS-MIN-DATE
+               SET WS-DATE-IS-INVALID TO TRUE
+               MOVE "OUT-OF-RANGE" TO WS-DATE-REASON-CODE
+           END-IF.
+
+           IF WS-DATE-IS-VALID
+              AND (WS-DATE-MM < 1 OR WS-DATE-MM > 12)
+               SET WS-DATE-IS-INVALID TO TRUE
+               MOVE "BAD-DATE" TO WS-DATE-REASON-CODE
+           END-IF.
+
+           IF WS-DATE-IS-VALID
+               MOVE WS-DAYS-IN-MONTH (WS-DATE-MM) TO WS-MAX-DAYS
+               IF WS-DATE-MM = 2
+                  AND FUNCTION MOD (WS-DATE-YYYY, 4) = 0
+                  AND (FUNCTION MOD (WS-DATE-YYYY, 100) NOT = 0
+                       OR FUNCTION MOD (WS-DATE-YYYY, 400) = 0)
+                   MOVE 29 TO WS-MAX-DAYS
+               END-IF
+               IF WS-DATE-DD < 1 OR WS-DATE-DD > WS-MAX-DAYS
+                   SET WS-DATE-IS-INVALID TO TRUE
+                   MOVE "BAD-DATE" TO WS-DATE-REASON-CODE
+               END-IF
+           END-IF.
+
+       5100-VALIDATE-TIME.
+      *> A bare upper-bound check (WS-TIME > 235959) lets component
+      *> garbage like 12:60:99 through as "valid" -- validate hours,
+      *> minutes, and seconds individually, the same way WS-DATE-MM and
+      *> WS-DATE-DD are checked in 5000-VALIDATE-DATE.
+           SET WS-TIME-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-TIME-REASON-CODE.
+           IF WS-TIME-HH > 23 OR WS-TIME-MM > 59 OR WS-TIME-SS > 59
+               SET WS-TIME-IS-INVALID TO TRUE
+               MOVE "BAD-TIME" TO WS-TIME-REASON-CODE
+           END-IF.
+
+       9000-CHECK-FILE-STATUS.
+      *> Report a bad OPEN (missing input file, I/O error, etc.) through
+      *> the program's own exit path instead of letting the runtime's
+      *> default error handler abend with a bare status code.
+           IF WS-FILE-ERROR-STATUS NOT = "00"
+               DISPLAY "DATEVAL: unable to open " WS-FILE-ERROR-NAME
+                   " - file status " WS-FILE-ERROR-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO END-PROGRAM
+           END-IF.
+
+       6000-ELAPSED-ENTRY.
+           DISPLAY "Shift-start date (YYYYMMDD): ".
+           ACCEPT WS-DATE.
+           DISPLAY "Shift-start time (HHMMSS): ".
+           ACCEPT WS-TIME.
+           PERFORM 5000-VALIDATE-DATE.
+           PERFORM 5100-VALIDATE-TIME.
+
+           IF WS-DATE-IS-INVALID OR WS-TIME-IS-INVALID
+               DISPLAY "Invalid shift-start date/time"
+           ELSE
+               MOVE WS-DATE TO WS-ELAPSE-DATE-1
+               MOVE WS-TIME TO WS-ELAPSE-TIME-1
+
+               DISPLAY "Shift-end date (YYYYMMDD): "
+               ACCEPT WS-DATE
+               DISPLAY "Shift-end time (HHMMSS): "
+               ACCEPT WS-TIME
+               PERFORM 5000-VALIDATE-DATE
+               PERFORM 5100-VALIDATE-TIME
+
+               IF WS-DATE-IS-INVALID OR WS-TIME-IS-INVALID
+                   DISPLAY "Invalid shift-end date/time"
+               ELSE
+                   MOVE WS-DATE TO WS-ELAPSE-DATE-2
+                   MOVE WS-TIME TO WS-ELAPSE-TIME-2
+                   PERFORM 6100-COMPUTE-ELAPSED-MINUTES
+                   DISPLAY "Elapsed minutes: " WS-ELAPSED-MINUTES
+               END-IF
+           END-IF.
+
+       6100-COMPUTE-ELAPSED-MINUTES.
+           COMPUTE WS-ELAPSED-MINUTES =
+               (FUNCTION INTEGER-OF-DATE (WS-ELAPSE-DATE-2) -
+                FUNCTION INTEGER-OF-DATE (WS-ELAPSE-DATE-1)) * 1440
+               + (WS-ELAPSE-TIME-2-HH * 60 + WS-ELAPSE-TIME-2-MM)
+               - (WS-ELAPSE-TIME-1-HH * 60 + WS-ELAPSE-TIME-1-MM).
