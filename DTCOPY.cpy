@@ -0,0 +1,6 @@
+      *> Shared date/time pair layout (YYYYMMDD + HHMMSS) used by every
+      *> job in the shop that handles a WS-DATE/WS-TIME pair. Include
+      *> with COPY DTCOPY REPLACING ==PREFIX-DATE== BY ==whatever-DATE==
+      *> and ==PREFIX-TIME== BY ==whatever-TIME==.
+           05  PREFIX-DATE                 PIC 9(8).
+           05  PREFIX-TIME                 PIC 9(6).
